@@ -3,9 +3,22 @@ PROGRAM-ID. school.
 
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MSTR-STU-ID
+        FILE STATUS IS STUDENT-MASTER-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  STUDENT-MASTER-FILE.
+COPY STUMSTFM.
+
 WORKING-STORAGE SECTION.
+01 STUDENT-MASTER-STATUS   PIC X(2).
+
 01 STUDENT-RECORD.
    05 STU-NAME         PIC X(20).
    05 STU-ID           PIC 9(06).
@@ -15,29 +28,121 @@ WORKING-STORAGE SECTION.
       10 BIRTH-MM      PIC 9(02).
       10 BIRTH-DD      PIC 9(02).
 
-PROCEDURE DIVISION.
-    DISPLAY "請輸入學生姓名 (20字元內)".
-    ACCEPT STU-NAME.
+   05 STU-AGE          PIC 9(03).
 
-    DISPLAY "請輸入學號 (6位數字)".
-    ACCEPT STU-ID.
+01 ID-OK-SW          PIC X(1).
+01 DUP-ID-SW         PIC X(1).
+01 DATE-OK-SW        PIC X(1).
 
-    DISPLAY "請輸入出生年 (西元【四位數字】)".
-    ACCEPT BIRTH-YYYY.
+COPY DTVALPRM.
 
-    DISPLAY "請輸入出生月 (2位數字)".
-    ACCEPT BIRTH-MM.
+01 SYSTEM-DATE.
+   05 SYS-YYYY       PIC 9(4).
+   05 SYS-MM         PIC 9(2).
+   05 SYS-DD         PIC 9(2).
 
-    DISPLAY "請輸入出生日 (2位數字)".
-    ACCEPT BIRTH-DD.
+PROCEDURE DIVISION.
+    DISPLAY "請輸入學生姓名 (20字元內)".
+    ACCEPT STU-NAME.
+
+    PERFORM GET-VALID-STU-ID.
+    PERFORM GET-VALID-BIRTH-DATE.
+    PERFORM COMPUTE-STUDENT-AGE.
 
     DISPLAY "*********************************".
     DISPLAY "學生資料建立完成".
     DISPLAY "姓名: " STU-NAME.
     DISPLAY "學號: " STU-ID.
     DISPLAY "生日: " BIRTH-YYYY "-" BIRTH-MM "-" BIRTH-DD.
+    DISPLAY "年齡: " STU-AGE.
     DISPLAY "*********************************".
 
+    PERFORM WRITE-STUDENT-MASTER-RECORD.
+
     STOP RUN.
 
-END PROGRAM school.
\ No newline at end of file
+GET-VALID-STU-ID.
+    MOVE 'N' TO ID-OK-SW.
+    PERFORM UNTIL ID-OK-SW = 'Y'
+        DISPLAY "請輸入學號 (6位數字)"
+        ACCEPT STU-ID
+        PERFORM CHECK-DUPLICATE-STU-ID
+        IF DUP-ID-SW = 'Y'
+           DISPLAY "錯誤: 學號已存在，原建檔姓名為 " MSTR-STU-NAME
+           DISPLAY "請重新輸入學號"
+        ELSE
+           MOVE 'Y' TO ID-OK-SW
+        END-IF
+    END-PERFORM.
+
+CHECK-DUPLICATE-STU-ID.
+    MOVE 'N' TO DUP-ID-SW.
+    OPEN INPUT STUDENT-MASTER-FILE.
+    IF STUDENT-MASTER-STATUS NOT = "35"
+       MOVE STU-ID TO MSTR-STU-ID
+       READ STUDENT-MASTER-FILE
+           INVALID KEY MOVE 'N' TO DUP-ID-SW
+           NOT INVALID KEY MOVE 'Y' TO DUP-ID-SW
+       END-READ
+       CLOSE STUDENT-MASTER-FILE
+    END-IF.
+
+GET-VALID-BIRTH-DATE.
+    MOVE 'N' TO DATE-OK-SW.
+    PERFORM UNTIL DATE-OK-SW = 'Y'
+        DISPLAY "請輸入出生年 (西元【四位數字】)"
+        ACCEPT BIRTH-YYYY
+        DISPLAY "請輸入出生月 (2位數字)"
+        ACCEPT BIRTH-MM
+        DISPLAY "請輸入出生日 (2位數字)"
+        ACCEPT BIRTH-DD
+        PERFORM CHECK-BIRTH-DATE
+        IF DATE-OK-SW = 'N'
+           DISPLAY "請重新輸入出生年月日"
+        END-IF
+    END-PERFORM.
+
+CHECK-BIRTH-DATE.
+    MOVE BIRTH-YYYY TO DT-YYYY.
+    MOVE BIRTH-MM TO DT-MM.
+    MOVE BIRTH-DD TO DT-DD.
+    CALL "DTVALID" USING DTVALPRM.
+    MOVE DT-VALID-SW TO DATE-OK-SW.
+    IF DATE-OK-SW = 'N'
+       DISPLAY "錯誤: " DT-REASON
+    END-IF.
+
+COMPUTE-STUDENT-AGE.
+    ACCEPT SYSTEM-DATE FROM DATE YYYYMMDD.
+    COMPUTE STU-AGE = SYS-YYYY - BIRTH-YYYY.
+
+    IF SYS-MM < BIRTH-MM
+       SUBTRACT 1 FROM STU-AGE
+    ELSE
+       IF SYS-MM = BIRTH-MM AND SYS-DD < BIRTH-DD
+          SUBTRACT 1 FROM STU-AGE
+       END-IF
+    END-IF.
+
+WRITE-STUDENT-MASTER-RECORD.
+    MOVE STU-ID TO MSTR-STU-ID.
+    MOVE STU-NAME TO MSTR-STU-NAME.
+    MOVE STU-BIRTH TO MSTR-STU-BIRTH.
+    MOVE STU-AGE TO MSTR-STU-AGE.
+
+    OPEN I-O STUDENT-MASTER-FILE.
+    IF STUDENT-MASTER-STATUS = "35"
+       OPEN OUTPUT STUDENT-MASTER-FILE
+       CLOSE STUDENT-MASTER-FILE
+       OPEN I-O STUDENT-MASTER-FILE
+    END-IF.
+
+    WRITE STUDENT-MASTER-REC
+        INVALID KEY
+           DISPLAY "錯誤: 學號已存在，寫入失敗"
+        NOT INVALID KEY
+           DISPLAY "已寫入學生主檔"
+    END-WRITE.
+    CLOSE STUDENT-MASTER-FILE.
+
+END PROGRAM school.
