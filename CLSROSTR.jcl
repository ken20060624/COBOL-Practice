@@ -0,0 +1,12 @@
+//CLSROSTR JOB (ACCTNO),'CLASS ROSTER REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* PRINT THE CURRENT CLASS ROSTER FROM THE STUDENT MASTER
+//* FILE, SORTED BY STUDENT ID, WITH PAGE HEADERS AND A
+//* FINAL HEADCOUNT.
+//*
+//STEP010  EXEC PGM=CLSROSTR
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUMSTR  DD   DSN=PROD.SCHOOL.STUMSTR,DISP=SHR
+//ROSTOUT  DD   SYSOUT=*
+//*
