@@ -0,0 +1,6 @@
+       01  CHKDGPRM.
+           05 CD-FUNCTION          PIC X(1).
+           05 CD-DIGITS            PIC X(19).
+           05 CD-DIGIT-COUNT       PIC 9(2).
+           05 CD-COMPUTED-CHECK    PIC X(1).
+           05 CD-VALID-SW          PIC X(1).
