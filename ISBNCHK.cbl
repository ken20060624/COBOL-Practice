@@ -0,0 +1,44 @@
+      *========================================================*
+      *  PROGRAM-ID. ISBNCHK                                    *
+      *  PURPOSE: LIBRARY-MEDIA INTAKE CHECK-DIGIT VERIFICATION. *
+      *  PROMPTS FOR THE FIRST NINE DIGITS OF AN ISBN-10 AND THE *
+      *  CHECK DIGIT THAT CAME WITH THE ITEM, CALLS THE SHARED   *
+      *  CHKDIGIT MODULE (FUNCTION CODE 'I') TO RECOMPUTE THE     *
+      *  CHECK DIGIT, AND REPORTS WHETHER THE ISBN IS VALID.      *
+      *========================================================*
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ISBNCHK.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ISBN-PREFIX      PIC 9(9).
+       01  WS-ISBN-CHECK       PIC X(1).
+
+       COPY CHKDGPRM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           DISPLAY "=== ISBN-10 檢查碼驗證 ===".
+           DISPLAY "請輸入ISBN前九位數字: ".
+           ACCEPT WS-ISBN-PREFIX.
+           DISPLAY "請輸入該書的檢查碼 (0-9 或 X): ".
+           ACCEPT WS-ISBN-CHECK.
+
+           MOVE 'I' TO CD-FUNCTION.
+           MOVE 9 TO CD-DIGIT-COUNT.
+           MOVE WS-ISBN-PREFIX TO CD-DIGITS.
+           CALL "CHKDIGIT" USING CHKDGPRM.
+
+           DISPLAY "計算檢查碼: " CD-COMPUTED-CHECK.
+           DISPLAY "實際檢查碼: " WS-ISBN-CHECK.
+
+           IF CD-COMPUTED-CHECK = WS-ISBN-CHECK
+              DISPLAY "結果: 驗證成功"
+           ELSE
+              DISPLAY "結果: 驗證失敗"
+           END-IF.
+
+           STOP RUN.
