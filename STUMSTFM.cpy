@@ -0,0 +1,8 @@
+       01  STUDENT-MASTER-REC.
+           05 MSTR-STU-ID          PIC 9(06).
+           05 MSTR-STU-NAME        PIC X(20).
+           05 MSTR-STU-BIRTH.
+              10 MSTR-BIRTH-YYYY   PIC 9(04).
+              10 MSTR-BIRTH-MM     PIC 9(02).
+              10 MSTR-BIRTH-DD     PIC 9(02).
+           05 MSTR-STU-AGE         PIC 9(03).
