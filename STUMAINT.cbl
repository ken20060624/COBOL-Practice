@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. STUMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MSTR-STU-ID
+               FILE STATUS IS WS-MSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       COPY STUMSTFM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STATUS      PIC X(2).
+       01  WS-ACTION           PIC X(1).
+       01  WS-FOUND-SW         PIC X(1).
+       01  WS-SEARCH-ID        PIC 9(06).
+       01  WS-CONFIRM          PIC X(1).
+       01  WS-NAME-BUFFER      PIC X(20).
+       01  WS-TODAY.
+           05 WS-TODAY-YYYY    PIC 9(4).
+           05 WS-TODAY-MM      PIC 9(2).
+           05 WS-TODAY-DD      PIC 9(2).
+
+       01  WS-NEW-BIRTH.
+           05 WS-NEW-BIRTH-YYYY PIC 9(4).
+           05 WS-NEW-BIRTH-MM   PIC 9(2).
+           05 WS-NEW-BIRTH-DD   PIC 9(2).
+
+       COPY DTVALPRM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           DISPLAY "=== 學生主檔維護 ===".
+           MOVE ' ' TO WS-ACTION.
+           PERFORM 1000-SHOW-MENU-AND-DISPATCH
+              UNTIL WS-ACTION = 'X' OR WS-ACTION = 'x'.
+           STOP RUN.
+
+       1000-SHOW-MENU-AND-DISPATCH.
+           DISPLAY " ".
+           DISPLAY "I=查詢  U=修改  D=刪除  X=結束".
+           ACCEPT WS-ACTION.
+
+           EVALUATE WS-ACTION
+              WHEN 'I' WHEN 'i'
+                 PERFORM 2000-INQUIRE-STUDENT
+              WHEN 'U' WHEN 'u'
+                 PERFORM 3000-UPDATE-STUDENT THRU 3000-EXIT
+              WHEN 'D' WHEN 'd'
+                 PERFORM 4000-DELETE-STUDENT THRU 4000-EXIT
+              WHEN 'X' WHEN 'x'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "無效的選項，請重新輸入"
+           END-EVALUATE.
+
+       2000-INQUIRE-STUDENT.
+           DISPLAY "請輸入要查詢的學號: ".
+           ACCEPT WS-SEARCH-ID.
+           PERFORM 5000-FIND-STUDENT.
+
+           IF WS-FOUND-SW = 'Y'
+              DISPLAY "學號  : " MSTR-STU-ID
+              DISPLAY "姓名  : " MSTR-STU-NAME
+              DISPLAY "生日  : " MSTR-BIRTH-YYYY "-" MSTR-BIRTH-MM
+                  "-" MSTR-BIRTH-DD
+              DISPLAY "年齡  : " MSTR-STU-AGE
+           ELSE
+              DISPLAY "查無此學號"
+           END-IF.
+
+       3000-UPDATE-STUDENT.
+           DISPLAY "請輸入要修改的學號: ".
+           ACCEPT WS-SEARCH-ID.
+           PERFORM 5000-FIND-STUDENT.
+
+           IF WS-FOUND-SW = 'N'
+              DISPLAY "查無此學號，無法修改"
+              GO TO 3000-EXIT
+           END-IF.
+
+           DISPLAY "目前姓名: " MSTR-STU-NAME.
+           DISPLAY "請輸入新姓名 (Enter保留原值): ".
+           MOVE SPACES TO WS-NAME-BUFFER.
+           ACCEPT WS-NAME-BUFFER.
+           IF WS-NAME-BUFFER NOT = SPACES
+              MOVE WS-NAME-BUFFER TO MSTR-STU-NAME
+           END-IF.
+
+           DISPLAY "目前生日: " MSTR-BIRTH-YYYY "-" MSTR-BIRTH-MM
+               "-" MSTR-BIRTH-DD.
+           DISPLAY "是否要修改生日 (Y/N)? ".
+           ACCEPT WS-CONFIRM.
+           IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+              PERFORM 3500-GET-VALID-BIRTH-DATE
+              MOVE WS-NEW-BIRTH-YYYY TO MSTR-BIRTH-YYYY
+              MOVE WS-NEW-BIRTH-MM TO MSTR-BIRTH-MM
+              MOVE WS-NEW-BIRTH-DD TO MSTR-BIRTH-DD
+              PERFORM 6000-RECOMPUTE-AGE
+           END-IF.
+
+           OPEN I-O STUDENT-MASTER-FILE.
+           REWRITE STUDENT-MASTER-REC
+               INVALID KEY DISPLAY "錯誤: 更新失敗"
+           END-REWRITE.
+           CLOSE STUDENT-MASTER-FILE.
+           DISPLAY "學生資料已更新".
+       3000-EXIT.
+           EXIT.
+
+       3500-GET-VALID-BIRTH-DATE.
+           MOVE 'N' TO DT-VALID-SW.
+           PERFORM UNTIL DT-VALID-SW = 'Y'
+              DISPLAY "請輸入出生年 (西元【四位數字】)"
+              ACCEPT WS-NEW-BIRTH-YYYY
+              DISPLAY "請輸入出生月 (2位數字)"
+              ACCEPT WS-NEW-BIRTH-MM
+              DISPLAY "請輸入出生日 (2位數字)"
+              ACCEPT WS-NEW-BIRTH-DD
+              MOVE WS-NEW-BIRTH-YYYY TO DT-YYYY
+              MOVE WS-NEW-BIRTH-MM TO DT-MM
+              MOVE WS-NEW-BIRTH-DD TO DT-DD
+              CALL "DTVALID" USING DTVALPRM
+              IF DT-VALID-SW = 'N'
+                 DISPLAY "錯誤: " DT-REASON
+                 DISPLAY "請重新輸入出生年月日"
+              END-IF
+           END-PERFORM.
+
+       4000-DELETE-STUDENT.
+           DISPLAY "請輸入要刪除的學號: ".
+           ACCEPT WS-SEARCH-ID.
+           PERFORM 5000-FIND-STUDENT.
+
+           IF WS-FOUND-SW = 'N'
+              DISPLAY "查無此學號，無法刪除"
+              GO TO 4000-EXIT
+           END-IF.
+
+           DISPLAY "確定刪除學號 " MSTR-STU-ID " " MSTR-STU-NAME.
+           DISPLAY "請確認 (Y/N): ".
+           ACCEPT WS-CONFIRM.
+           IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+              OPEN I-O STUDENT-MASTER-FILE
+              DELETE STUDENT-MASTER-FILE
+                  INVALID KEY DISPLAY "錯誤: 刪除失敗"
+              END-DELETE
+              CLOSE STUDENT-MASTER-FILE
+              DISPLAY "學生資料已刪除"
+           ELSE
+              DISPLAY "已取消刪除"
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       5000-FIND-STUDENT.
+           MOVE 'N' TO WS-FOUND-SW.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           IF WS-MSTR-STATUS NOT = "35"
+              MOVE WS-SEARCH-ID TO MSTR-STU-ID
+              READ STUDENT-MASTER-FILE
+                  INVALID KEY MOVE 'N' TO WS-FOUND-SW
+                  NOT INVALID KEY MOVE 'Y' TO WS-FOUND-SW
+              END-READ
+              CLOSE STUDENT-MASTER-FILE
+           END-IF.
+
+       6000-RECOMPUTE-AGE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           COMPUTE MSTR-STU-AGE = WS-TODAY-YYYY - MSTR-BIRTH-YYYY.
+
+           IF WS-TODAY-MM < MSTR-BIRTH-MM
+              SUBTRACT 1 FROM MSTR-STU-AGE
+           ELSE
+              IF WS-TODAY-MM = MSTR-BIRTH-MM AND
+                 WS-TODAY-DD < MSTR-BIRTH-DD
+                 SUBTRACT 1 FROM MSTR-STU-AGE
+              END-IF
+           END-IF.
