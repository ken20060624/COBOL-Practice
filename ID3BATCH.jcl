@@ -0,0 +1,33 @@
+//ID3BATCH JOB (ACCTNO),'ID VALIDATION BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* RUN TEST3 IN BATCH MODE AGAINST THE DAILY INTAKE FILE OF
+//* ID CARD NUMBERS AND PRODUCE THE PASS/FAIL REPORT. THE
+//* REGISTRY FILE CARRIES FORWARD FROM RUN TO RUN AND IS A VSAM
+//* KSDS DEFINED ONE TIME BY VSAMDEF.jcl, SO IT IS OPENED SHR
+//* HERE (NOT ALLOCATED BY THIS STEP). THE REPORT, CHECKPOINT,
+//* AND BAD-RECORD FILES ARE PLAIN SEQUENTIAL AND USE DISP=MOD
+//* SO A FIRST-EVER RUN AND A RESTART RUN BOTH ALLOCATE CLEANLY.
+//*
+//STEP010  EXEC PGM=TEST3
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//IDIN     DD   DSN=PROD.IDCHK.INTAKE,DISP=SHR
+//IDOUT    DD   DSN=PROD.IDCHK.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=120)
+//IDREG    DD   DSN=PROD.IDCHK.REGISTRY,DISP=SHR
+//IDCKPT   DD   DSN=PROD.IDCHK.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=18)
+//IDBAD    DD   DSN=PROD.IDCHK.BADREC,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=154)
+//SYSIN    DD   *
+B
+/*
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
+//*
