@@ -3,10 +3,21 @@ PROGRAM-ID. happy.
 
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SIGN-IN-LOG-FILE ASSIGN TO "SIGNLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SIGN-IN-LOG-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  SIGN-IN-LOG-FILE.
+01  SIGN-IN-LOG-REC         PIC X(60).
+
 WORKING-STORAGE SECTION.
+01 SIGN-IN-LOG-STATUS    PIC X(2).
 01 USER-NAME        PIC X(20).
+01 NAME-OK-SW       PIC X(1).
 01 DATA-DISPLAY.
    05 DATA-1        PIC 9.
    05 DATA-2        PIC 9.
@@ -14,35 +25,120 @@ WORKING-STORAGE SECTION.
    05 DATA-4        PIC 9.
    05 DATA-5        PIC 9.
 01 CHAR-1           PIC X.
+01 CHAR-1-OK-SW     PIC X(1).
 01 INT-1            PIC 9.
+01 INT-1-BUFFER     PIC X(1).
+01 INT-1-OK-SW      PIC X(1).
 01 TEST-DATE.
    05 TEST-YYYY     PIC 9(4).
    05 TEST-MM       PIC 9(2).
    05 TEST-DD       PIC 9(2).
+01 SIGN-IN-TIME.
+   05 SIGN-IN-HH    PIC 9(2).
+   05 SIGN-IN-MIN   PIC 9(2).
+   05 SIGN-IN-SEC   PIC 9(2).
+   05 SIGN-IN-HUND  PIC 9(2).
+01 BORDER-LINE      PIC X(37) VALUE ALL "*".
 
 PROCEDURE DIVISION.
-    DISPLAY "請輸入你的名字".
-    ACCEPT USER-NAME.
+    DISPLAY BORDER-LINE.
+    DISPLAY "*        新員工終端機示範程式        *".
+    DISPLAY BORDER-LINE.
+
+    PERFORM GET-VALID-USER-NAME.
     DISPLAY "很高興見到你！" USER-NAME.
     DISPLAY "*********************************".
 
     DISPLAY "請輸入5位數字".
     ACCEPT DATA-DISPLAY.
-    DISPLAY "DATA-DISPLAY =" DATA-DISPLAY.
-    DISPLAY "DATA-1" DATA-1.
-    DISPLAY "DATA-2" DATA-2.
-    DISPLAY "DATA-3" DATA-3.
-    DISPLAY "DATA-4" DATA-4.
-    DISPLAY "DATA-5" DATA-5.
-    DISPLAY "*******************************".
-
-    DISPLAY "請輸入1個字元".
-    ACCEPT CHAR-1.
-    DISPLAY "請輸入1個數字".
-    ACCEPT INT-1.
+    PERFORM DISPLAY-DIGIT-BREAKDOWN.
+
+    PERFORM GET-VALID-CHAR-1.
+    PERFORM GET-VALID-INT-1.
     ACCEPT TEST-DATE FROM DATE YYYYMMDD.
-    DISPLAY "日期:" TEST-DATE.
-    
+    ACCEPT SIGN-IN-TIME FROM TIME.
+
+    PERFORM DISPLAY-RECEIPT.
+    PERFORM WRITE-SIGN-IN-LOG-ENTRY.
+
     STOP RUN.
 
-END PROGRAM happy.
\ No newline at end of file
+GET-VALID-USER-NAME.
+    MOVE 'N' TO NAME-OK-SW.
+    PERFORM UNTIL NAME-OK-SW = 'Y'
+        DISPLAY "請輸入你的名字"
+        ACCEPT USER-NAME
+        IF USER-NAME = SPACES
+           DISPLAY "錯誤: 姓名不可空白，請重新輸入"
+        ELSE
+           MOVE 'Y' TO NAME-OK-SW
+        END-IF
+    END-PERFORM.
+
+GET-VALID-CHAR-1.
+    MOVE 'N' TO CHAR-1-OK-SW.
+    PERFORM UNTIL CHAR-1-OK-SW = 'Y'
+        DISPLAY "請輸入1個英文字母"
+        ACCEPT CHAR-1
+        IF CHAR-1 NOT = SPACE AND CHAR-1 IS ALPHABETIC
+           MOVE 'Y' TO CHAR-1-OK-SW
+        ELSE
+           DISPLAY "錯誤: 必須輸入英文字母，請重新輸入"
+        END-IF
+    END-PERFORM.
+
+GET-VALID-INT-1.
+    MOVE 'N' TO INT-1-OK-SW.
+    PERFORM UNTIL INT-1-OK-SW = 'Y'
+        DISPLAY "請輸入1個數字"
+        ACCEPT INT-1-BUFFER
+        IF INT-1-BUFFER IS NUMERIC
+           MOVE INT-1-BUFFER TO INT-1
+           MOVE 'Y' TO INT-1-OK-SW
+        ELSE
+           DISPLAY "錯誤: 必須輸入0-9的數字，請重新輸入"
+        END-IF
+    END-PERFORM.
+
+DISPLAY-DIGIT-BREAKDOWN.
+    DISPLAY " ".
+    DISPLAY BORDER-LINE.
+    DISPLAY "*            數字拆解明細             *".
+    DISPLAY BORDER-LINE.
+    DISPLAY "* 原始輸入   : " DATA-DISPLAY.
+    DISPLAY "* 第1位數字  : " DATA-1.
+    DISPLAY "* 第2位數字  : " DATA-2.
+    DISPLAY "* 第3位數字  : " DATA-3.
+    DISPLAY "* 第4位數字  : " DATA-4.
+    DISPLAY "* 第5位數字  : " DATA-5.
+    DISPLAY BORDER-LINE.
+
+DISPLAY-RECEIPT.
+    DISPLAY " ".
+    DISPLAY BORDER-LINE.
+    DISPLAY "*            簽到明細單              *".
+    DISPLAY BORDER-LINE.
+    DISPLAY "* 姓名       : " USER-NAME.
+    DISPLAY "* 輸入字元   : " CHAR-1.
+    DISPLAY "* 輸入數字   : " INT-1.
+    DISPLAY "* 日期       : " TEST-DATE.
+    DISPLAY "* 時間       : " SIGN-IN-HH ":" SIGN-IN-MIN ":" SIGN-IN-SEC.
+    DISPLAY BORDER-LINE.
+
+WRITE-SIGN-IN-LOG-ENTRY.
+    OPEN EXTEND SIGN-IN-LOG-FILE.
+    IF SIGN-IN-LOG-STATUS = "35"
+       OPEN OUTPUT SIGN-IN-LOG-FILE
+    END-IF.
+
+    MOVE SPACES TO SIGN-IN-LOG-REC.
+    STRING
+        USER-NAME
+        " " TEST-DATE
+        " " SIGN-IN-HH ":" SIGN-IN-MIN ":" SIGN-IN-SEC
+        DELIMITED BY SIZE INTO SIGN-IN-LOG-REC
+    END-STRING.
+    WRITE SIGN-IN-LOG-REC.
+    CLOSE SIGN-IN-LOG-FILE.
+
+END PROGRAM happy.
