@@ -0,0 +1,143 @@
+      *========================================================*
+      *  PROGRAM-ID. CHKDIGIT                                   *
+      *  PURPOSE: SHARED CHECK-DIGIT MODULE CALLED BY TEST3 (ID  *
+      *  VALIDATION), TEST4 (CARD VALIDATION), AND ISBNCHK       *
+      *  (LIBRARY-MEDIA INTAKE ISBN-10 VALIDATION).  THE CALLER  *
+      *  LOADS CD-FUNCTION, CD-DIGITS AND CD-DIGIT-COUNT AND     *
+      *  CALLS; THIS PROGRAM RETURNS THE COMPUTED CHECK DIGIT IN *
+      *  CD-COMPUTED-CHECK AND SETS CD-VALID-SW TO 'N' ONLY WHEN  *
+      *  CD-FUNCTION IS NOT ONE OF THE KNOWN FUNCTION CODES.  IT  *
+      *  IS UP TO THE CALLER TO COMPARE CD-COMPUTED-CHECK         *
+      *  AGAINST THE CHECK DIGIT THAT CAME WITH THE INPUT.        *
+      *========================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKDIGIT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-IDX                  PIC 9(2).
+       01  WS-W-START              PIC 9(2).
+       01  WS-CURRENT-DIGIT        PIC 9.
+       01  WS-WEIGHT-STR           PIC X(38).
+       01  WS-WEIGHT-2             PIC 9(2).
+       01  WS-MODULUS              PIC 9(2).
+       01  WS-LUHN-WEIGHT          PIC 9(1).
+       01  WS-DIST                 PIC 9(2).
+       01  WS-SUM                  PIC 9(4).
+       01  WS-PRODUCT              PIC 9(3).
+       01  WS-P-TENS               PIC 9(2).
+       01  WS-P-UNITS              PIC 9(1).
+       01  WS-TEMP                 PIC 9(3).
+       01  WS-REM                  PIC 9(2).
+       01  WS-RESULT-DIGIT         PIC 9(2).
+       01  WS-RESULT-ONES          PIC 9(1).
+
+       LINKAGE SECTION.
+       COPY CHKDGPRM.
+
+       PROCEDURE DIVISION USING CHKDGPRM.
+       0000-MAIN-PROCESS.
+           MOVE 'Y' TO CD-VALID-SW.
+           MOVE 0 TO WS-SUM.
+           EVALUATE CD-FUNCTION
+               WHEN 'T'
+                   PERFORM 1000-TAIWAN-ID-CHECK
+               WHEN 'L'
+                   PERFORM 2000-LUHN-CHECK
+               WHEN 'I'
+                   PERFORM 3000-ISBN10-CHECK
+               WHEN OTHER
+                   MOVE 'N' TO CD-VALID-SW
+                   MOVE SPACE TO CD-COMPUTED-CHECK
+           END-EVALUATE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *  TAIWAN NATIONAL ID CHECK DIGIT - WEIGHTED SUM OF THE TWO *
+      *  LETTER-CODE DIGITS (WEIGHTS 1 AND 9) AND THE EIGHT DATA  *
+      *  DIGITS D1-D8 (WEIGHTS 8 DOWN TO 1), COMPLEMENTED MOD 10. *
+      *  THE CALLER PASSES THE 10 DIGITS (L1,L2,D1..D8) IN        *
+      *  CD-DIGITS AND 10 IN CD-DIGIT-COUNT.                      *
+      *----------------------------------------------------------*
+       1000-TAIWAN-ID-CHECK.
+           MOVE "01090807060504030201" TO WS-WEIGHT-STR.
+           MOVE 10 TO WS-MODULUS.
+           PERFORM 5000-WEIGHTED-SUM.
+           PERFORM 5500-COMPLEMENT-CHECK.
+
+      *----------------------------------------------------------*
+      *  LUHN CHECK DIGIT - DOUBLE EVERY OTHER DIGIT COUNTING     *
+      *  FROM THE RIGHT, FOLD DOUBLE-DIGIT RESULTS, SUM, AND      *
+      *  COMPLEMENT MOD 10.  THE CALLER PASSES ONLY THE DATA      *
+      *  DIGITS (NOT THE CHECK DIGIT ITSELF) IN CD-DIGITS AND     *
+      *  THEIR COUNT IN CD-DIGIT-COUNT.                           *
+      *----------------------------------------------------------*
+       2000-LUHN-CHECK.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CD-DIGIT-COUNT
+               MOVE CD-DIGITS(WS-IDX:1) TO WS-CURRENT-DIGIT
+               COMPUTE WS-DIST = CD-DIGIT-COUNT - WS-IDX + 1
+               IF FUNCTION MOD(WS-DIST, 2) = 1
+                   MOVE 2 TO WS-LUHN-WEIGHT
+               ELSE
+                   MOVE 1 TO WS-LUHN-WEIGHT
+               END-IF
+               COMPUTE WS-PRODUCT = WS-CURRENT-DIGIT * WS-LUHN-WEIGHT
+               IF WS-PRODUCT > 9
+                   DIVIDE WS-PRODUCT BY 10
+                       GIVING WS-P-TENS REMAINDER WS-P-UNITS
+                   COMPUTE WS-PRODUCT = WS-P-TENS + WS-P-UNITS
+               END-IF
+               ADD WS-PRODUCT TO WS-SUM
+           END-PERFORM.
+           MOVE 10 TO WS-MODULUS.
+           PERFORM 5500-COMPLEMENT-CHECK.
+
+      *----------------------------------------------------------*
+      *  ISBN-10 CHECK DIGIT - WEIGHTED SUM OF THE FIRST NINE     *
+      *  DIGITS (WEIGHTS 10 DOWN TO 2), COMPLEMENTED MOD 11.  A   *
+      *  RESULT OF 10 IS RETURNED AS 'X', PER THE ISBN-10 RULE.   *
+      *  THE CALLER PASSES THE 9 DIGITS IN CD-DIGITS AND 9 IN     *
+      *  CD-DIGIT-COUNT.                                          *
+      *----------------------------------------------------------*
+       3000-ISBN10-CHECK.
+           MOVE "100908070605040302" TO WS-WEIGHT-STR.
+           MOVE 11 TO WS-MODULUS.
+           PERFORM 5000-WEIGHTED-SUM.
+           PERFORM 5500-COMPLEMENT-CHECK.
+
+      *----------------------------------------------------------*
+      *  GENERIC WEIGHTED-SUM LOOP SHARED BY THE TAIWAN ID AND    *
+      *  ISBN-10 FUNCTIONS.  WEIGHTS ARE HELD AS A STRING OF TWO- *
+      *  DIGIT FIELDS IN WS-WEIGHT-STR, ONE PER DIGIT POSITION.   *
+      *----------------------------------------------------------*
+       5000-WEIGHTED-SUM.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CD-DIGIT-COUNT
+               MOVE CD-DIGITS(WS-IDX:1) TO WS-CURRENT-DIGIT
+               COMPUTE WS-W-START = (WS-IDX - 1) * 2 + 1
+               MOVE WS-WEIGHT-STR(WS-W-START:2) TO WS-WEIGHT-2
+               COMPUTE WS-PRODUCT = WS-CURRENT-DIGIT * WS-WEIGHT-2
+               ADD WS-PRODUCT TO WS-SUM
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      *  COMPLEMENT THE ACCUMULATED SUM AGAINST WS-MODULUS AND    *
+      *  FORMAT THE RESULT INTO CD-COMPUTED-CHECK.                *
+      *----------------------------------------------------------*
+       5500-COMPLEMENT-CHECK.
+           DIVIDE WS-SUM BY WS-MODULUS GIVING WS-TEMP REMAINDER WS-REM.
+           IF WS-REM = 0
+               MOVE 0 TO WS-RESULT-DIGIT
+           ELSE
+               COMPUTE WS-RESULT-DIGIT = WS-MODULUS - WS-REM
+           END-IF.
+           IF WS-RESULT-DIGIT = 10
+               MOVE 'X' TO CD-COMPUTED-CHECK
+           ELSE
+               MOVE WS-RESULT-DIGIT TO WS-RESULT-ONES
+               MOVE WS-RESULT-ONES TO CD-COMPUTED-CHECK
+           END-IF.
