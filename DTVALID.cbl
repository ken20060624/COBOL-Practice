@@ -0,0 +1,84 @@
+      *========================================================*
+      *  PROGRAM-ID. DTVALID                                    *
+      *  PURPOSE: SHARED CALENDAR-DATE VALIDATION MODULE CALLED  *
+      *  BY SCHOOL (NEW STUDENT INTAKE) AND STUMAINT             *
+      *  (BIRTH-DATE MAINTENANCE).  THE CALLER LOADS DT-YYYY,    *
+      *  DT-MM AND DT-DD AND CALLS; THIS PROGRAM CHECKS THE      *
+      *  MONTH RANGE, THE DAY RANGE FOR THAT MONTH (INCLUDING    *
+      *  THE FEBRUARY LEAP-YEAR CASE), SETS DT-VALID-SW TO 'Y'    *
+      *  OR 'N', AND MOVES A SHORT EXPLANATION INTO DT-REASON     *
+      *  WHEN THE DATE IS REJECTED.                               *
+      *========================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTVALID.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DAYS-IN-MONTH        PIC 9(2).
+       01  WS-LEAP-YEAR-SW         PIC X(1).
+
+       LINKAGE SECTION.
+       COPY DTVALPRM.
+
+       PROCEDURE DIVISION USING DTVALPRM.
+       0000-MAIN-PROCESS.
+           MOVE 'Y' TO DT-VALID-SW.
+           MOVE SPACES TO DT-REASON.
+
+           IF DT-MM < 1 OR DT-MM > 12
+              MOVE 'N' TO DT-VALID-SW
+              MOVE "月份必須為1-12" TO DT-REASON
+           END-IF.
+
+           IF DT-VALID-SW = 'Y'
+              PERFORM 1000-DETERMINE-DAYS-IN-MONTH
+              IF DT-DD < 1 OR DT-DD > WS-DAYS-IN-MONTH
+                 MOVE 'N' TO DT-VALID-SW
+                 MOVE "日期超出該月份天數範圍" TO DT-REASON
+              END-IF
+           END-IF.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *  DETERMINE HOW MANY DAYS THE CALLER'S MONTH HAS, TAKING   *
+      *  THE FEBRUARY LEAP-YEAR CASE INTO ACCOUNT.                *
+      *----------------------------------------------------------*
+       1000-DETERMINE-DAYS-IN-MONTH.
+           EVALUATE DT-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   PERFORM 1500-CHECK-LEAP-YEAR
+                   IF WS-LEAP-YEAR-SW = 'Y'
+                      MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                      MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+      *----------------------------------------------------------*
+      *  LEAP YEAR IF DIVISIBLE BY 400, OR DIVISIBLE BY 4 BUT NOT *
+      *  BY 100.                                                  *
+      *----------------------------------------------------------*
+       1500-CHECK-LEAP-YEAR.
+           IF FUNCTION MOD(DT-YYYY, 400) = 0
+              MOVE 'Y' TO WS-LEAP-YEAR-SW
+           ELSE
+              IF FUNCTION MOD(DT-YYYY, 100) = 0
+                 MOVE 'N' TO WS-LEAP-YEAR-SW
+              ELSE
+                 IF FUNCTION MOD(DT-YYYY, 4) = 0
+                    MOVE 'Y' TO WS-LEAP-YEAR-SW
+                 ELSE
+                    MOVE 'N' TO WS-LEAP-YEAR-SW
+                 END-IF
+              END-IF
+           END-IF.
