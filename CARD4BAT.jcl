@@ -0,0 +1,28 @@
+//CARD4BAT JOB (ACCTNO),'CARD VALIDATION BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* RUN TEST4 IN BATCH MODE AGAINST THE OVERNIGHT
+//* SETTLEMENT FILE OF CARD NUMBERS AND PRODUCE THE
+//* VALIDATION-RESULTS REPORT WITH SUMMARY COUNTS.
+//*
+//STEP010  EXEC PGM=TEST4
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CARDIN   DD   DSN=PROD.SETTLE.CARDIN,DISP=SHR
+//CARDOUT  DD   DSN=PROD.SETTLE.CARDOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//CARDCKPT DD   DSN=PROD.SETTLE.CARDCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=18)
+//CARDBAD  DD   DSN=PROD.SETTLE.CARDBAD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=154)
+//SYSIN    DD   *
+B
+/*
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
+//*
