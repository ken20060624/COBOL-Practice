@@ -1,9 +1,60 @@
 IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATH-PRACTICE.
+       PROGRAM-ID. MATHPRC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATH-IN-FILE ASSIGN TO "MATHIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATH-IN-STATUS.
+           SELECT MATH-OUT-FILE ASSIGN TO "MATHOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MATH-OUT-STATUS.
+           SELECT MATH-LOG-FILE ASSIGN TO "MATHLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MATH-LOG-STATUS.
+           SELECT BAD-RECORD-FILE ASSIGN TO "MATHBAD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAD-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MATH-IN-FILE.
+       01  MATH-IN-REC.
+           05 MI-INT-NUM1     PIC 9(5).
+           05 MI-INT-NUM2     PIC 9(5).
+           05 MI-DEC-NUM1     PIC 9(3)V99.
+           05 MI-DEC-NUM2     PIC 9(3)V99.
+
+       FD  MATH-OUT-FILE.
+       01  MATH-OUT-REC       PIC X(160).
+
+       FD  MATH-LOG-FILE.
+       01  MATH-LOG-REC       PIC X(180).
+
+       FD  BAD-RECORD-FILE.
+       COPY BADRECFM.
+
        WORKING-STORAGE SECTION.
 
+       01 WS-MODE         PIC X(1).
+       01 WS-MATH-IN-STATUS    PIC X(2).
+       01 WS-MATH-OUT-STATUS   PIC X(2).
+       01 WS-MATH-LOG-STATUS   PIC X(2).
+       01 WS-BAD-STATUS    PIC X(2).
+       01 WS-EOF-SW        PIC X(1).
+
+       01 WS-READ-COUNT    PIC 9(6) VALUE 0.
+       01 WS-ACCEPT-COUNT  PIC 9(6) VALUE 0.
+       01 WS-REJECT-COUNT  PIC 9(6) VALUE 0.
+
+       01 WS-LOG-DATE      PIC 9(8).
+       01 WS-LOG-TIME      PIC 9(8).
+
+       01 WS-INT-DIV-OK-SW    PIC X(1).
+       01 WS-DEC-DIV-OK-SW    PIC X(1).
+       01 WS-ROUND-MODE       PIC 9(1).
+
        01 INT-NUM1        PIC 9(5).
        01 INT-NUM2        PIC 9(5).
 
@@ -20,25 +71,106 @@ IDENTIFICATION DIVISION.
 
        01 DEC-PROD        PIC 9(6)V9999.
        01 DEC-QUOT        PIC 9(4)V99.
-       
+
 
        01 RES-NO-ROUND    PIC 9(4)V9.
        01 RES-WITH-ROUND  PIC 9(4)V9.
 
        PROCEDURE DIVISION.
 
+       0000-MAIN-PROCESS.
+           DISPLAY "執行模式 (I=互動輸入單組, B=批次檔案): ".
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = 'B' OR WS-MODE = 'b'
+              PERFORM 2000-BATCH-PROCESS
+           ELSE
+              PERFORM 3000-INTERACTIVE-PROCESS
+           END-IF.
+
+           STOP RUN.
+
+       2000-BATCH-PROCESS.
+           OPEN INPUT MATH-IN-FILE.
+           OPEN OUTPUT MATH-OUT-FILE.
+           OPEN OUTPUT BAD-RECORD-FILE.
+
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM 2100-READ-NEXT-PAIR.
+           PERFORM 2200-CALC-AND-WRITE-PAIR
+              UNTIL WS-EOF-SW = 'Y'.
+
+           CLOSE MATH-IN-FILE.
+           CLOSE MATH-OUT-FILE.
+           CLOSE BAD-RECORD-FILE.
+
+           DISPLAY "批次處理完成 讀取=" WS-READ-COUNT
+               " 接受=" WS-ACCEPT-COUNT " 拒絕=" WS-REJECT-COUNT.
+
+       2100-READ-NEXT-PAIR.
+           READ MATH-IN-FILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+       2200-CALC-AND-WRITE-PAIR.
+           MOVE MI-INT-NUM1 TO INT-NUM1.
+           MOVE MI-INT-NUM2 TO INT-NUM2.
+           MOVE MI-DEC-NUM1 TO DEC-NUM1.
+           MOVE MI-DEC-NUM2 TO DEC-NUM2.
+
+           ADD INT-NUM1 TO INT-NUM2 GIVING INT-SUM.
+           SUBTRACT INT-NUM2 FROM INT-NUM1 GIVING INT-DIFF.
+           MULTIPLY INT-NUM1 BY INT-NUM2 GIVING INT-PROD.
+           PERFORM 8100-CHECK-INT-DIVISOR.
+
+           COMPUTE DEC-SUM  = DEC-NUM1 + DEC-NUM2.
+           COMPUTE DEC-DIFF = DEC-NUM1 - DEC-NUM2.
+           COMPUTE DEC-PROD = DEC-NUM1 * DEC-NUM2.
+           PERFORM 8200-CHECK-DEC-DIVISOR.
+
+           MOVE SPACES TO MATH-OUT-REC.
+           STRING
+               "INT1=" INT-NUM1
+               " INT2=" INT-NUM2
+               " SUM=" INT-SUM
+               " DIFF=" INT-DIFF
+               " PROD=" INT-PROD
+               " QUOT=" INT-QUOT
+               " DEC1=" DEC-NUM1
+               " DEC2=" DEC-NUM2
+               " DSUM=" DEC-SUM
+               " DDIFF=" DEC-DIFF
+               " DPROD=" DEC-PROD
+               " DQUOT=" DEC-QUOT
+               DELIMITED BY SIZE INTO MATH-OUT-REC
+           END-STRING.
+           WRITE MATH-OUT-REC.
+
+           PERFORM 9000-WRITE-LOG-ENTRY.
+
+           ADD 1 TO WS-READ-COUNT.
+           IF WS-INT-DIV-OK-SW = 'N' OR WS-DEC-DIV-OK-SW = 'N'
+              ADD 1 TO WS-REJECT-COUNT
+              PERFORM 9100-WRITE-BAD-RECORD
+           ELSE
+              ADD 1 TO WS-ACCEPT-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-PAIR.
+
+       3000-INTERACTIVE-PROCESS.
            DISPLAY "=== 整數運算 ===".
-           
+
            DISPLAY "請輸入整數 1 (最高五位): ".
            ACCEPT INT-NUM1.
-           
+
            DISPLAY "請輸入整數 2 (最高五位): ".
            ACCEPT INT-NUM2.
 
            ADD INT-NUM1 TO INT-NUM2 GIVING INT-SUM.
            SUBTRACT INT-NUM2 FROM INT-NUM1 GIVING INT-DIFF.
            MULTIPLY INT-NUM1 BY INT-NUM2 GIVING INT-PROD.
-           DIVIDE INT-NUM1 BY INT-NUM2 GIVING INT-QUOT.
+           PERFORM 8100-CHECK-INT-DIVISOR.
 
            DISPLAY "----------------Result----------------".
            DISPLAY "+: " INT-SUM.
@@ -48,17 +180,17 @@ IDENTIFICATION DIVISION.
            DISPLAY " ".
 
            DISPLAY "=== 小數運算 ===".
-           
+
            DISPLAY "請輸入小數 1 (如 10.55): ".
            ACCEPT DEC-NUM1.
-           
+
            DISPLAY "請輸入小數 2 (如 99.88) : ".
            ACCEPT DEC-NUM2.
 
            COMPUTE DEC-SUM  = DEC-NUM1 + DEC-NUM2.
            COMPUTE DEC-DIFF = DEC-NUM1 - DEC-NUM2.
            COMPUTE DEC-PROD = DEC-NUM1 * DEC-NUM2.
-           COMPUTE DEC-QUOT = DEC-NUM1 / DEC-NUM2.
+           PERFORM 8200-CHECK-DEC-DIVISOR.
 
            DISPLAY "----------------Result----------------".
            DISPLAY " +: " DEC-SUM.
@@ -69,15 +201,105 @@ IDENTIFICATION DIVISION.
 
            DISPLAY " ".
            DISPLAY "--- ROUNDED ---".
-           
 
-           COMPUTE RES-NO-ROUND = DEC-NUM1 / DEC-NUM2. *> 無條件捨去
-           
-           COMPUTE RES-WITH-ROUND ROUNDED = DEC-NUM1 / DEC-NUM2. 
-                                   *> 四捨五入
+           IF WS-DEC-DIV-OK-SW = 'Y'
+              DISPLAY "請選擇捨入模式: 1=四捨五入 2=銀行家捨入 3=直接捨去"
+              ACCEPT WS-ROUND-MODE
+
+              COMPUTE RES-NO-ROUND = DEC-NUM1 / DEC-NUM2
+                                   *> 無條件捨去
+
+              EVALUATE WS-ROUND-MODE
+                 WHEN 2
+                    COMPUTE RES-WITH-ROUND
+                       ROUNDED MODE IS NEAREST-EVEN
+                       = DEC-NUM1 / DEC-NUM2
+                 WHEN 3
+                    COMPUTE RES-WITH-ROUND
+                       ROUNDED MODE IS TRUNCATION
+                       = DEC-NUM1 / DEC-NUM2
+                 WHEN OTHER
+                    COMPUTE RES-WITH-ROUND
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       = DEC-NUM1 / DEC-NUM2
+                                   *> 四捨五入 (預設)
+              END-EVALUATE
+
+              DISPLAY "原始輸入: " DEC-NUM1 " / " DEC-NUM2
+              DISPLAY "無 (截斷後取1位小數): " RES-NO-ROUND
+              DISPLAY "有 (依選擇模式取1位小數): " RES-WITH-ROUND
+           ELSE
+              MOVE 0 TO RES-NO-ROUND
+              MOVE 0 TO RES-WITH-ROUND
+              DISPLAY "除數為零，略過四捨五入示範"
+           END-IF.
+
+           PERFORM 9000-WRITE-LOG-ENTRY.
+
+       8100-CHECK-INT-DIVISOR.
+           IF INT-NUM2 = 0
+              MOVE 'N' TO WS-INT-DIV-OK-SW
+              MOVE 0 TO INT-QUOT
+              DISPLAY "錯誤: 除數為零，無法執行整數除法，略過本項計算"
+           ELSE
+              MOVE 'Y' TO WS-INT-DIV-OK-SW
+              DIVIDE INT-NUM1 BY INT-NUM2 GIVING INT-QUOT
+           END-IF.
+
+       8200-CHECK-DEC-DIVISOR.
+           IF DEC-NUM2 = 0
+              MOVE 'N' TO WS-DEC-DIV-OK-SW
+              MOVE 0 TO DEC-QUOT
+              DISPLAY "錯誤: 除數為零，無法執行小數除法，略過本項計算"
+           ELSE
+              MOVE 'Y' TO WS-DEC-DIV-OK-SW
+              COMPUTE DEC-QUOT = DEC-NUM1 / DEC-NUM2
+           END-IF.
+
+       9000-WRITE-LOG-ENTRY.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+
+           OPEN EXTEND MATH-LOG-FILE.
+           IF WS-MATH-LOG-STATUS = "35"
+              OPEN OUTPUT MATH-LOG-FILE
+           END-IF.
+
+           MOVE SPACES TO MATH-LOG-REC.
+           STRING
+               WS-LOG-DATE " " WS-LOG-TIME
+               " INT1=" INT-NUM1
+               " INT2=" INT-NUM2
+               " SUM=" INT-SUM
+               " DIFF=" INT-DIFF
+               " PROD=" INT-PROD
+               " QUOT=" INT-QUOT
+               " DEC1=" DEC-NUM1
+               " DEC2=" DEC-NUM2
+               " DSUM=" DEC-SUM
+               " DDIFF=" DEC-DIFF
+               " DPROD=" DEC-PROD
+               " DQUOT=" DEC-QUOT
+               DELIMITED BY SIZE INTO MATH-LOG-REC
+           END-STRING.
+           WRITE MATH-LOG-REC.
+           CLOSE MATH-LOG-FILE.
+
+       9100-WRITE-BAD-RECORD.
+           ACCEPT BAD-DATE FROM DATE YYYYMMDD.
+           ACCEPT BAD-TIME FROM TIME.
+           MOVE "MATHPRC" TO BAD-PROGRAM.
+
+           IF WS-INT-DIV-OK-SW = 'N'
+              MOVE "整數除數為零" TO BAD-REASON
+           ELSE
+              MOVE "小數除數為零" TO BAD-REASON
+           END-IF.
 
-           DISPLAY "原始輸入: " DEC-NUM1 " / " DEC-NUM2.
-           DISPLAY "無 (截斷後取1位小數): " RES-NO-ROUND.
-           DISPLAY "有 (四捨五入取1位小數): " RES-WITH-ROUND.
+           MOVE SPACES TO BAD-INPUT-DATA.
+           STRING "INT1=" INT-NUM1 " INT2=" INT-NUM2
+               " DEC1=" DEC-NUM1 " DEC2=" DEC-NUM2
+               DELIMITED BY SIZE INTO BAD-INPUT-DATA
+           END-STRING.
 
-           STOP RUN.
\ No newline at end of file
+           WRITE BAD-RECORD-REC.
