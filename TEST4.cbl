@@ -1,65 +1,293 @@
 IDENTIFICATION DIVISION.
-       PROGRAM-ID. TEST4-NO-ARRAY.
+       PROGRAM-ID. TEST4.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-IN-FILE ASSIGN TO "CARDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARD-IN-STATUS.
+           SELECT CARD-OUT-FILE ASSIGN TO "CARDOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CARD-OUT-STATUS.
+           SELECT CARD-CKPT-FILE ASSIGN TO "CARDCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT BAD-RECORD-FILE ASSIGN TO "CARDBAD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAD-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-IN-FILE.
+       01  CARD-IN-REC        PIC X(19).
+
+       FD  CARD-OUT-FILE.
+       01  CARD-OUT-REC       PIC X(100).
+
+       FD  CARD-CKPT-FILE.
+       01  CARD-CKPT-REC.
+           05 CKPT-RECS-READ  PIC 9(6).
+           05 CKPT-PASS-COUNT PIC 9(6).
+           05 CKPT-FAIL-COUNT PIC 9(6).
+
+       FD  BAD-RECORD-FILE.
+       COPY BADRECFM.
+
        WORKING-STORAGE SECTION.
-       01  WS-INPUT-CARD     PIC X(16).
+       01  WS-MODE            PIC X(1).
+       01  WS-CARD-IN-STATUS  PIC X(2).
+       01  WS-CARD-OUT-STATUS PIC X(2).
+       01  WS-CKPT-STATUS     PIC X(2).
+       01  WS-BAD-STATUS      PIC X(2).
+       01  WS-EOF-SW          PIC X(1).
+       01  WS-PASS-COUNT      PIC 9(6) VALUE 0.
+       01  WS-FAIL-COUNT      PIC 9(6) VALUE 0.
+       01  WS-TOTAL-COUNT     PIC 9(6) VALUE 0.
+
+       01  WS-RECS-READ       PIC 9(6) VALUE 0.
+       01  WS-SKIP-COUNT      PIC 9(6) VALUE 0.
+       01  WS-CKPT-INTERVAL   PIC 9(3) VALUE 1.
+
+       01  WS-INPUT-CARD     PIC X(19).
 
        01  WS-VARS.
-           05 WS-IDX         PIC 9(2).
-           05 WS-CURRENT-NUM PIC 9.
-           05 WS-WEIGHT      PIC 9.
-           05 WS-PRODUCT     PIC 9(2).
-           05 WS-P-TENS      PIC 9.
-           05 WS-P-UNITS     PIC 9.
-           05 WS-SUM         PIC 9(3).
-           05 WS-REM         PIC 9.
-           
            05 WS-CALC-CHECK  PIC 9.
            05 WS-REAL-CHECK  PIC 9.
 
+       01  WS-CARD-LEN       PIC 9(2).
+       01  WS-DATA-LEN       PIC 9(2).
+       01  WS-LEN-OK-SW      PIC X(1).
+
+       01  WS-CARD-NETWORK   PIC X(12).
+       01  WS-PREFIX-4       PIC 9(4).
+       01  WS-MASKED-CARD    PIC X(19).
+       01  WS-STAR-FIELD     PIC X(15) VALUE ALL "*".
+
+       COPY CHKDGPRM.
+
        PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
            DISPLAY "=== 信用卡號驗證 ===".
-           DISPLAY "請輸入 16 位卡號: ".
-           ACCEPT WS-INPUT-CARD.
+           DISPLAY "模式 (I=互動輸入, B=批次檔案): ".
+           ACCEPT WS-MODE.
 
-           MOVE 0 TO WS-SUM.
+           IF WS-MODE = 'B' OR WS-MODE = 'b'
+              PERFORM 1000-BATCH-PROCESS
+           ELSE
+              PERFORM 1500-INTERACTIVE-PROCESS
+           END-IF.
 
+           STOP RUN.
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 15
-              
-              MOVE WS-INPUT-CARD(WS-IDX:1) TO WS-CURRENT-NUM
+       1000-BATCH-PROCESS.
+           OPEN INPUT CARD-IN-FILE.
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM 1800-READ-CHECKPOINT.
 
-              IF FUNCTION MOD(WS-IDX, 2) = 1 THEN
-                 MOVE 2 TO WS-WEIGHT
-              ELSE
-                 MOVE 1 TO WS-WEIGHT
+           IF WS-SKIP-COUNT > 0
+              DISPLAY "接續檢查點 略過前" WS-SKIP-COUNT "筆"
+              OPEN EXTEND CARD-OUT-FILE
+              IF WS-CARD-OUT-STATUS = "35"
+                 OPEN OUTPUT CARD-OUT-FILE
+              END-IF
+              OPEN EXTEND BAD-RECORD-FILE
+              IF WS-BAD-STATUS = "35"
+                 OPEN OUTPUT BAD-RECORD-FILE
               END-IF
+              PERFORM 1100-READ-NEXT-CARD
+              PERFORM 1850-SKIP-PROCESSED-RECORD
+                 UNTIL WS-RECS-READ >= WS-SKIP-COUNT OR WS-EOF-SW = 'Y'
+           ELSE
+              OPEN OUTPUT CARD-OUT-FILE
+              OPEN OUTPUT BAD-RECORD-FILE
+              PERFORM 1100-READ-NEXT-CARD
+           END-IF.
+
+           PERFORM 1200-VALIDATE-AND-WRITE
+              UNTIL WS-EOF-SW = 'Y'.
+
+           COMPUTE WS-TOTAL-COUNT = WS-PASS-COUNT + WS-FAIL-COUNT.
+           DISPLAY "批次處理完成 讀取=" WS-TOTAL-COUNT
+               " 接受=" WS-PASS-COUNT " 拒絕=" WS-FAIL-COUNT.
+           MOVE SPACES TO CARD-OUT-REC.
+           STRING "總計=" WS-TOTAL-COUNT
+               " 通過=" WS-PASS-COUNT
+               " 失敗=" WS-FAIL-COUNT
+               DELIMITED BY SIZE INTO CARD-OUT-REC
+           END-STRING.
+           WRITE CARD-OUT-REC.
+
+           PERFORM 1880-RESET-CHECKPOINT.
+
+           CLOSE CARD-IN-FILE.
+           CLOSE CARD-OUT-FILE.
+           CLOSE BAD-RECORD-FILE.
 
-              COMPUTE WS-PRODUCT = WS-CURRENT-NUM * WS-WEIGHT
+       1100-READ-NEXT-CARD.
+           READ CARD-IN-FILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
 
-              IF WS-PRODUCT > 9 THEN
-                 DIVIDE WS-PRODUCT BY 10 GIVING WS-P-TENS 
-                                         REMAINDER WS-P-UNITS
-                 COMPUTE WS-PRODUCT = WS-P-TENS + WS-P-UNITS
+       1800-READ-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT.
+           MOVE 0 TO WS-RECS-READ.
+           OPEN INPUT CARD-CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              READ CARD-CKPT-FILE
+                  AT END CONTINUE
+              END-READ
+              IF WS-CKPT-STATUS = "00"
+                 MOVE CKPT-RECS-READ TO WS-SKIP-COUNT
+                 MOVE CKPT-PASS-COUNT TO WS-PASS-COUNT
+                 MOVE CKPT-FAIL-COUNT TO WS-FAIL-COUNT
               END-IF
+              CLOSE CARD-CKPT-FILE
+           END-IF.
 
-              ADD WS-PRODUCT TO WS-SUM
+       1850-SKIP-PROCESSED-RECORD.
+           ADD 1 TO WS-RECS-READ.
+           PERFORM 1100-READ-NEXT-CARD.
 
-           END-PERFORM.
+       1860-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECS-READ, WS-CKPT-INTERVAL) = 0
+              OPEN OUTPUT CARD-CKPT-FILE
+              MOVE WS-RECS-READ TO CKPT-RECS-READ
+              MOVE WS-PASS-COUNT TO CKPT-PASS-COUNT
+              MOVE WS-FAIL-COUNT TO CKPT-FAIL-COUNT
+              WRITE CARD-CKPT-REC
+              CLOSE CARD-CKPT-FILE
+           END-IF.
 
+       1880-RESET-CHECKPOINT.
+           OPEN OUTPUT CARD-CKPT-FILE.
+           MOVE 0 TO CKPT-RECS-READ.
+           MOVE 0 TO CKPT-PASS-COUNT.
+           MOVE 0 TO CKPT-FAIL-COUNT.
+           WRITE CARD-CKPT-REC.
+           CLOSE CARD-CKPT-FILE.
 
-           DIVIDE WS-SUM BY 10 GIVING WS-P-TENS REMAINDER WS-REM.
+       1200-VALIDATE-AND-WRITE.
+           MOVE CARD-IN-REC TO WS-INPUT-CARD.
+           PERFORM 1700-DETERMINE-LENGTH.
 
-           IF WS-REM = 0 THEN
-              MOVE 0 TO WS-CALC-CHECK
+           MOVE SPACES TO CARD-OUT-REC.
+           IF WS-LEN-OK-SW = 'N'
+              ADD 1 TO WS-FAIL-COUNT
+              STRING "卡號長度不符(13-19位) 長度=" WS-CARD-LEN
+                  " 結果=驗證失敗"
+                  DELIMITED BY SIZE INTO CARD-OUT-REC
+              END-STRING
+              PERFORM 3500-MASK-CARD-NUMBER
+              MOVE "卡號長度不符" TO BAD-REASON
+              PERFORM 9100-WRITE-BAD-RECORD
            ELSE
-              COMPUTE WS-CALC-CHECK = 10 - WS-REM
+              PERFORM 2000-IDENTIFY-NETWORK
+              PERFORM 3000-LUHN-CHECK
+              PERFORM 3500-MASK-CARD-NUMBER
+
+              IF WS-CALC-CHECK = WS-REAL-CHECK
+                 ADD 1 TO WS-PASS-COUNT
+                 STRING WS-MASKED-CARD " 計算=" WS-CALC-CHECK
+                     " 實際=" WS-REAL-CHECK " 發卡組織=" WS-CARD-NETWORK
+                     " 結果=驗證成功"
+                     DELIMITED BY SIZE INTO CARD-OUT-REC
+                 END-STRING
+              ELSE
+                 ADD 1 TO WS-FAIL-COUNT
+                 STRING WS-MASKED-CARD " 計算=" WS-CALC-CHECK
+                     " 實際=" WS-REAL-CHECK " 發卡組織=" WS-CARD-NETWORK
+                     " 結果=驗證失敗"
+                     DELIMITED BY SIZE INTO CARD-OUT-REC
+                 END-STRING
+                 MOVE "Luhn檢查碼不符" TO BAD-REASON
+                 PERFORM 9100-WRITE-BAD-RECORD
+              END-IF
            END-IF.
+           WRITE CARD-OUT-REC.
+
+           ADD 1 TO WS-RECS-READ.
+           PERFORM 1860-WRITE-CHECKPOINT.
 
-           MOVE WS-INPUT-CARD(16:1) TO WS-REAL-CHECK.
+           PERFORM 1100-READ-NEXT-CARD.
+
+       1500-INTERACTIVE-PROCESS.
+           DISPLAY "請輸入信用卡號 (13-19位): ".
+           ACCEPT WS-INPUT-CARD.
+           PERFORM 1700-DETERMINE-LENGTH.
+
+           IF WS-LEN-OK-SW = 'N'
+              DISPLAY "錯誤: 卡號長度需為 13-19 位數字"
+           ELSE
+              PERFORM 2000-IDENTIFY-NETWORK
+              PERFORM 3000-LUHN-CHECK
+              PERFORM 3500-MASK-CARD-NUMBER
+              PERFORM 4000-DISPLAY-RESULT
+           END-IF.
 
+       1700-DETERMINE-LENGTH.
+           COMPUTE WS-CARD-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-CARD)).
+
+           IF WS-CARD-LEN < 13 OR WS-CARD-LEN > 19
+              MOVE 'N' TO WS-LEN-OK-SW
+           ELSE
+              MOVE 'Y' TO WS-LEN-OK-SW
+              COMPUTE WS-DATA-LEN = WS-CARD-LEN - 1
+           END-IF.
+
+       2000-IDENTIFY-NETWORK.
+           MOVE WS-INPUT-CARD(1:4) TO WS-PREFIX-4.
+
+           EVALUATE TRUE
+              WHEN WS-INPUT-CARD(1:1) = '4'
+                   MOVE "VISA" TO WS-CARD-NETWORK
+              WHEN WS-PREFIX-4 >= 5100 AND WS-PREFIX-4 <= 5599
+                   MOVE "MASTERCARD" TO WS-CARD-NETWORK
+              WHEN WS-PREFIX-4 >= 2221 AND WS-PREFIX-4 <= 2720
+                   MOVE "MASTERCARD" TO WS-CARD-NETWORK
+              WHEN WS-INPUT-CARD(1:2) = '34' OR
+                   WS-INPUT-CARD(1:2) = '37'
+                   MOVE "AMEX" TO WS-CARD-NETWORK
+              WHEN WS-INPUT-CARD(1:4) = '6011'
+                   MOVE "DISCOVER" TO WS-CARD-NETWORK
+              WHEN WS-INPUT-CARD(1:2) = '65'
+                   MOVE "DISCOVER" TO WS-CARD-NETWORK
+              WHEN WS-INPUT-CARD(1:2) = '62'
+                   MOVE "UNIONPAY" TO WS-CARD-NETWORK
+              WHEN WS-PREFIX-4 >= 3528 AND WS-PREFIX-4 <= 3589
+                   MOVE "JCB" TO WS-CARD-NETWORK
+              WHEN OTHER
+                   MOVE "未知" TO WS-CARD-NETWORK
+           END-EVALUATE.
+
+       3000-LUHN-CHECK.
+           MOVE 'L' TO CD-FUNCTION.
+           MOVE WS-DATA-LEN TO CD-DIGIT-COUNT.
+           MOVE WS-INPUT-CARD(1:WS-DATA-LEN) TO CD-DIGITS.
+           CALL "CHKDIGIT" USING CHKDGPRM.
+           MOVE CD-COMPUTED-CHECK TO WS-CALC-CHECK.
+
+           MOVE WS-INPUT-CARD(WS-CARD-LEN:1) TO WS-REAL-CHECK.
+
+       3500-MASK-CARD-NUMBER.
+           MOVE SPACES TO WS-MASKED-CARD.
+           EVALUATE TRUE
+              WHEN WS-CARD-LEN > 4
+                 STRING WS-STAR-FIELD(1:WS-CARD-LEN - 4)
+                     WS-INPUT-CARD(WS-CARD-LEN - 3:4)
+                     DELIMITED BY SIZE INTO WS-MASKED-CARD
+              WHEN WS-CARD-LEN > 0
+                 STRING WS-STAR-FIELD(1:WS-CARD-LEN)
+                     DELIMITED BY SIZE INTO WS-MASKED-CARD
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       4000-DISPLAY-RESULT.
            DISPLAY "----------------------------".
+           DISPLAY "卡號: " WS-MASKED-CARD.
+           DISPLAY "發卡組織: " WS-CARD-NETWORK.
            DISPLAY "計算檢查碼: " WS-CALC-CHECK.
            DISPLAY "實際檢查碼: " WS-REAL-CHECK.
 
@@ -69,4 +297,10 @@ IDENTIFICATION DIVISION.
               DISPLAY ">>> 驗證失敗 <<<"
            END-IF.
 
-           STOP RUN.
+       9100-WRITE-BAD-RECORD.
+           ACCEPT BAD-DATE FROM DATE YYYYMMDD.
+           ACCEPT BAD-TIME FROM TIME.
+           MOVE "TEST4" TO BAD-PROGRAM.
+           MOVE SPACES TO BAD-INPUT-DATA.
+           MOVE WS-MASKED-CARD TO BAD-INPUT-DATA.
+           WRITE BAD-RECORD-REC.
