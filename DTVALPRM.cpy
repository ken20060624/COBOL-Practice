@@ -0,0 +1,6 @@
+       01  DTVALPRM.
+           05 DT-YYYY              PIC 9(4).
+           05 DT-MM                PIC 9(2).
+           05 DT-DD                PIC 9(2).
+           05 DT-VALID-SW          PIC X(1).
+           05 DT-REASON            PIC X(30).
