@@ -0,0 +1,29 @@
+//VSAMDEF  JOB (ACCTNO),'DEFINE VSAM MASTER FILES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* ONE-TIME SETUP JOB. RUN ONCE, BEFORE THE FIRST RUN OF
+//* ID3BATCH OR ANY SCHOOL/STUMAINT/CLSROSTR JOB, TO DEFINE THE
+//* VSAM KSDS CLUSTERS THOSE PROGRAMS OPEN. A COBOL OPEN CANNOT
+//* CREATE A VSAM CLUSTER THE WAY IT CAN A NON-VSAM SEQUENTIAL
+//* DATA SET - IDCAMS DEFINE CLUSTER MUST RUN FIRST. NOT PART OF
+//* THE NIGHTLY JOB STREAM.
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DEFINE CLUSTER -
+       ( NAME(PROD.IDCHK.REGISTRY) -
+         INDEXED -
+         KEYS(10 0) -
+         RECORDSIZE(18 18) -
+         RECORDS(5000 1000) -
+         FREESPACE(10 10) )
+   DEFINE CLUSTER -
+       ( NAME(PROD.SCHOOL.STUMSTR) -
+         INDEXED -
+         KEYS(6 0) -
+         RECORDSIZE(37 37) -
+         RECORDS(5000 1000) -
+         FREESPACE(10 10) )
+/*
+//*
