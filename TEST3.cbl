@@ -2,41 +2,278 @@
 
        PROGRAM-ID. TEST3 .
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ID-IN-FILE ASSIGN TO "IDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ID-IN-STATUS.
+           SELECT ID-OUT-FILE ASSIGN TO "IDOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ID-OUT-STATUS.
+           SELECT ID-REGISTRY-FILE ASSIGN TO "IDREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID-CARD
+               FILE STATUS IS WS-REG-STATUS.
+           SELECT ID-CHECKPOINT-FILE ASSIGN TO "IDCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT BAD-RECORD-FILE ASSIGN TO "IDBAD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ID-IN-FILE.
+       01  ID-IN-REC          PIC X(10).
+
+       FD  ID-OUT-FILE.
+       01  ID-OUT-REC         PIC X(120).
+
+       FD  ID-REGISTRY-FILE.
+       01  ID-REGISTRY-REC.
+           05 REG-ID-CARD     PIC X(10).
+           05 REG-REG-DATE    PIC 9(8).
+
+       FD  ID-CHECKPOINT-FILE.
+       01  ID-CHECKPOINT-REC.
+           05 CKPT-RECS-READ  PIC 9(6).
+           05 CKPT-PASS-COUNT PIC 9(6).
+           05 CKPT-FAIL-COUNT PIC 9(6).
+
+       FD  BAD-RECORD-FILE.
+       COPY BADRECFM.
+
        WORKING-STORAGE SECTION.
+       01  WS-MODE             PIC X(1).
+       01  WS-ID-IN-STATUS     PIC X(2).
+       01  WS-ID-OUT-STATUS    PIC X(2).
+       01  WS-REG-STATUS       PIC X(2).
+       01  WS-CKPT-STATUS      PIC X(2).
+       01  WS-BAD-STATUS       PIC X(2).
+       01  WS-EOF-SW           PIC X(1).
+       01  WS-DUP-SW           PIC X(1).
+       01  WS-TODAY            PIC 9(8).
+
+       01  WS-RECS-READ        PIC 9(6) VALUE 0.
+       01  WS-SKIP-COUNT       PIC 9(6) VALUE 0.
+       01  WS-CKPT-INTERVAL    PIC 9(3) VALUE 1.
+
+       01  WS-PASS-COUNT       PIC 9(6) VALUE 0.
+       01  WS-FAIL-COUNT       PIC 9(6) VALUE 0.
+       01  WS-TOTAL-COUNT      PIC 9(6) VALUE 0.
+
        01  WS-ID-CARD.
            05 WS-LETTER      PIC X(1).
            05 WS-NUM-PART    PIC 9(9).
            05 WS-D1 REDEFINES WS-NUM-PART PIC 9.
            05 WS-D2 REDEFINES WS-NUM-PART PIC 9.
-   
-           05 WS-DIGITS.
-              10 D1 PIC 9.
-              10 D2 PIC 9.
-              10 D3 PIC 9.
-              10 D4 PIC 9.
-              10 D5 PIC 9.
-              10 D6 PIC 9.
-              10 D7 PIC 9.
-              10 D8 PIC 9.
-              10 D9 PIC 9.
+
+       01  WS-DIGITS.
+           05 D1 PIC 9.
+           05 D2 PIC 9.
+           05 D3 PIC 9.
+           05 D4 PIC 9.
+           05 D5 PIC 9.
+           05 D6 PIC 9.
+           05 D7 PIC 9.
+           05 D8 PIC 9.
+           05 D9 PIC 9.
 
        01  WS-CALC-VARS.
            05 WS-LETTER-NUM  PIC 9(2).
            05 WS-L1          PIC 9.
            05 WS-L2          PIC 9.
-           05 WS-SUM         PIC 9(4).
-           05 WS-TEMP        PIC 9(4).
-           05 WS-REM         PIC 9(2).
            05 WS-CHECK-CODE  PIC 9(1).
+           05 WS-VALID-SW    PIC X(1).
+           05 WS-SECOND-CHAR PIC X(1).
+
+       01  WS-COUNTY          PIC X(15).
+       01  WS-GENDER          PIC X(14).
+
+       COPY CHKDGPRM.
 
        PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
            DISPLAY "=== 身分證字號驗證程式 ===".
+           DISPLAY "模式 (I=互動輸入, B=批次檔案): ".
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = 'B' OR WS-MODE = 'b'
+              PERFORM 2000-BATCH-PROCESS
+           ELSE
+              PERFORM 3000-INTERACTIVE-PROCESS THRU 3000-EXIT
+           END-IF.
+
+           STOP RUN.
+
+       2000-BATCH-PROCESS.
+           OPEN INPUT ID-IN-FILE.
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM 1900-READ-CHECKPOINT.
+
+           IF WS-SKIP-COUNT > 0
+              DISPLAY "接續檢查點 略過前" WS-SKIP-COUNT "筆"
+              OPEN EXTEND ID-OUT-FILE
+              IF WS-ID-OUT-STATUS = "35"
+                 OPEN OUTPUT ID-OUT-FILE
+              END-IF
+              OPEN EXTEND BAD-RECORD-FILE
+              IF WS-BAD-STATUS = "35"
+                 OPEN OUTPUT BAD-RECORD-FILE
+              END-IF
+              PERFORM 2100-READ-NEXT-ID
+              PERFORM 1950-SKIP-PROCESSED-RECORD
+                 UNTIL WS-RECS-READ >= WS-SKIP-COUNT OR WS-EOF-SW = 'Y'
+           ELSE
+              OPEN OUTPUT ID-OUT-FILE
+              OPEN OUTPUT BAD-RECORD-FILE
+              PERFORM 2100-READ-NEXT-ID
+           END-IF.
+
+           PERFORM 2200-VALIDATE-AND-WRITE
+              UNTIL WS-EOF-SW = 'Y'.
+
+           COMPUTE WS-TOTAL-COUNT = WS-PASS-COUNT + WS-FAIL-COUNT.
+           DISPLAY "批次處理完成 讀取=" WS-TOTAL-COUNT
+               " 接受=" WS-PASS-COUNT " 拒絕=" WS-FAIL-COUNT.
+           MOVE SPACES TO ID-OUT-REC.
+           STRING "總計驗證筆數=" WS-TOTAL-COUNT
+               " 通過=" WS-PASS-COUNT
+               " 失敗=" WS-FAIL-COUNT
+               DELIMITED BY SIZE INTO ID-OUT-REC
+           END-STRING.
+           WRITE ID-OUT-REC.
+
+           PERFORM 1980-RESET-CHECKPOINT.
+
+           CLOSE ID-IN-FILE.
+           CLOSE ID-OUT-FILE.
+           CLOSE BAD-RECORD-FILE.
+
+       2100-READ-NEXT-ID.
+           READ ID-IN-FILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+       2200-VALIDATE-AND-WRITE.
+           MOVE ID-IN-REC TO WS-ID-CARD.
+           PERFORM 5000-VALIDATE-ID-CARD THRU 5000-EXIT.
+
+           MOVE SPACES TO ID-OUT-REC.
+           IF WS-VALID-SW = 'Y'
+              ADD 1 TO WS-PASS-COUNT
+              PERFORM 5500-DERIVE-DEMOGRAPHICS
+              PERFORM 6000-CHECK-AND-REGISTER
+              IF WS-DUP-SW = 'Y'
+                 STRING WS-ID-CARD " 結果=驗證成功(重複申報)"
+                     " 戶籍=" WS-COUNTY " 性別=" WS-GENDER
+                     " 原登記日=" REG-REG-DATE
+                     DELIMITED BY SIZE INTO ID-OUT-REC
+                 END-STRING
+              ELSE
+                 STRING WS-ID-CARD " 結果=驗證成功"
+                     " 戶籍=" WS-COUNTY " 性別=" WS-GENDER
+                     DELIMITED BY SIZE INTO ID-OUT-REC
+                 END-STRING
+              END-IF
+           ELSE
+              ADD 1 TO WS-FAIL-COUNT
+              STRING WS-ID-CARD " 結果=驗證失敗"
+                  DELIMITED BY SIZE INTO ID-OUT-REC
+              END-STRING
+              PERFORM 9100-WRITE-BAD-RECORD
+           END-IF.
+           WRITE ID-OUT-REC.
+
+           ADD 1 TO WS-RECS-READ.
+           PERFORM 1960-WRITE-CHECKPOINT.
+
+           PERFORM 2100-READ-NEXT-ID.
+
+       1900-READ-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT.
+           MOVE 0 TO WS-RECS-READ.
+           OPEN INPUT ID-CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              READ ID-CHECKPOINT-FILE
+                  AT END CONTINUE
+              END-READ
+              IF WS-CKPT-STATUS = "00"
+                 MOVE CKPT-RECS-READ TO WS-SKIP-COUNT
+                 MOVE CKPT-PASS-COUNT TO WS-PASS-COUNT
+                 MOVE CKPT-FAIL-COUNT TO WS-FAIL-COUNT
+              END-IF
+              CLOSE ID-CHECKPOINT-FILE
+           END-IF.
+
+       1950-SKIP-PROCESSED-RECORD.
+           ADD 1 TO WS-RECS-READ.
+           PERFORM 2100-READ-NEXT-ID.
+
+       1960-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECS-READ, WS-CKPT-INTERVAL) = 0
+              OPEN OUTPUT ID-CHECKPOINT-FILE
+              MOVE WS-RECS-READ TO CKPT-RECS-READ
+              MOVE WS-PASS-COUNT TO CKPT-PASS-COUNT
+              MOVE WS-FAIL-COUNT TO CKPT-FAIL-COUNT
+              WRITE ID-CHECKPOINT-REC
+              CLOSE ID-CHECKPOINT-FILE
+           END-IF.
+
+       1980-RESET-CHECKPOINT.
+           OPEN OUTPUT ID-CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-RECS-READ.
+           MOVE 0 TO CKPT-PASS-COUNT.
+           MOVE 0 TO CKPT-FAIL-COUNT.
+           WRITE ID-CHECKPOINT-REC.
+           CLOSE ID-CHECKPOINT-FILE.
+
+       3000-INTERACTIVE-PROCESS.
            DISPLAY "請輸入身分證字號 (例如 A123456789): ".
            ACCEPT WS-ID-CARD.
-           
-   
-           MOVE WS-ID-CARD(2:1) TO D1.
+
+           PERFORM 5000-VALIDATE-ID-CARD THRU 5000-EXIT.
+
+           IF WS-VALID-SW = 'N'
+              GO TO 3000-EXIT
+           END-IF.
+
+           DISPLAY "-----------------------".
+           DISPLAY "計算出的檢查碼: " WS-CHECK-CODE.
+           DISPLAY "實際輸入檢查碼: " D9.
+
+           IF WS-CHECK-CODE = D9
+              DISPLAY "結果: 驗證成功 "
+              PERFORM 5500-DERIVE-DEMOGRAPHICS
+              DISPLAY "戶籍地: " WS-COUNTY
+              DISPLAY "性別  : " WS-GENDER
+              PERFORM 6000-CHECK-AND-REGISTER
+           ELSE
+              DISPLAY "結果: 驗證失敗 "
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       5000-VALIDATE-ID-CARD.
+           MOVE 'Y' TO WS-VALID-SW.
+
+      *    第2碼為A-D時代表舊式居留證/ARC證號，對應虛擬數字0-3
+           MOVE WS-ID-CARD(2:1) TO WS-SECOND-CHAR.
+           EVALUATE WS-SECOND-CHAR
+              WHEN '0' THRU '9' MOVE WS-ID-CARD(2:1) TO D1
+              WHEN 'A' MOVE 0 TO D1
+              WHEN 'B' MOVE 1 TO D1
+              WHEN 'C' MOVE 2 TO D1
+              WHEN 'D' MOVE 3 TO D1
+              WHEN OTHER
+                   DISPLAY "錯誤：無效的證號格式"
+                   MOVE 'N' TO WS-VALID-SW
+                   GO TO 5000-EXIT
+           END-EVALUATE.
+
            MOVE WS-ID-CARD(3:1) TO D2.
            MOVE WS-ID-CARD(4:1) TO D3.
            MOVE WS-ID-CARD(5:1) TO D4.
@@ -46,7 +283,6 @@
            MOVE WS-ID-CARD(9:1) TO D8.
            MOVE WS-ID-CARD(10:1) TO D9.
 
-      
            EVALUATE WS-LETTER
               WHEN 'A' MOVE 10 TO WS-LETTER-NUM
               WHEN 'B' MOVE 11 TO WS-LETTER-NUM
@@ -74,42 +310,107 @@
               WHEN 'X' MOVE 30 TO WS-LETTER-NUM
               WHEN 'Y' MOVE 31 TO WS-LETTER-NUM
               WHEN 'Z' MOVE 33 TO WS-LETTER-NUM
-              WHEN OTHER 
+              WHEN OTHER
                    DISPLAY "錯誤：無效的英文字首"
-                   STOP RUN
-
+                   MOVE 'N' TO WS-VALID-SW
+                   GO TO 5000-EXIT
            END-EVALUATE.
 
-      
            DIVIDE WS-LETTER-NUM BY 10 GIVING WS-L1 REMAINDER WS-L2.
 
-     
-           COMPUTE WS-SUM = (WS-L1 * 1) + (WS-L2 * 9) +
-                            (D1 * 8) + (D2 * 7) +
-                            (D3 * 6) + (D4 * 5) +
-                            (D5 * 4) + (D6 * 3) +
-                            (D7 * 2) + (D8 * 1).
+      *    THE WEIGHTED-SUM/CHECK-DIGIT ARITHMETIC ITSELF IS DONE BY
+      *    THE SHARED CHECK-DIGIT MODULE, NOT INLINE HERE.
+           MOVE 'T' TO CD-FUNCTION.
+           MOVE 10 TO CD-DIGIT-COUNT.
+           STRING WS-L1 WS-L2 D1 D2 D3 D4 D5 D6 D7 D8
+               DELIMITED BY SIZE INTO CD-DIGITS.
+           CALL "CHKDIGIT" USING CHKDGPRM.
+           MOVE CD-COMPUTED-CHECK TO WS-CHECK-CODE.
 
-    
-           DIVIDE WS-SUM BY 10 GIVING WS-TEMP REMAINDER WS-REM.
+           IF WS-CHECK-CODE NOT = D9
+              MOVE 'N' TO WS-VALID-SW
+           END-IF.
 
-     
-           IF WS-REM = 0
-              MOVE 0 TO WS-CHECK-CODE
-           ELSE
-              COMPUTE WS-CHECK-CODE = 10 - WS-REM
+       5000-EXIT.
+           EXIT.
+
+       5500-DERIVE-DEMOGRAPHICS.
+           EVALUATE WS-LETTER
+              WHEN 'A' MOVE "台北市" TO WS-COUNTY
+              WHEN 'B' MOVE "台中市" TO WS-COUNTY
+              WHEN 'C' MOVE "基隆市" TO WS-COUNTY
+              WHEN 'D' MOVE "台南市" TO WS-COUNTY
+              WHEN 'E' MOVE "高雄市" TO WS-COUNTY
+              WHEN 'F' MOVE "新北市" TO WS-COUNTY
+              WHEN 'G' MOVE "宜蘭縣" TO WS-COUNTY
+              WHEN 'H' MOVE "桃園市" TO WS-COUNTY
+              WHEN 'I' MOVE "嘉義市" TO WS-COUNTY
+              WHEN 'J' MOVE "新竹縣" TO WS-COUNTY
+              WHEN 'K' MOVE "苗栗縣" TO WS-COUNTY
+              WHEN 'L' MOVE "台中縣" TO WS-COUNTY
+              WHEN 'M' MOVE "南投縣" TO WS-COUNTY
+              WHEN 'N' MOVE "彰化縣" TO WS-COUNTY
+              WHEN 'O' MOVE "新竹市" TO WS-COUNTY
+              WHEN 'P' MOVE "雲林縣" TO WS-COUNTY
+              WHEN 'Q' MOVE "嘉義縣" TO WS-COUNTY
+              WHEN 'R' MOVE "台南縣" TO WS-COUNTY
+              WHEN 'S' MOVE "高雄縣" TO WS-COUNTY
+              WHEN 'T' MOVE "屏東縣" TO WS-COUNTY
+              WHEN 'U' MOVE "花蓮縣" TO WS-COUNTY
+              WHEN 'V' MOVE "台東縣" TO WS-COUNTY
+              WHEN 'W' MOVE "金門縣" TO WS-COUNTY
+              WHEN 'X' MOVE "澎湖縣" TO WS-COUNTY
+              WHEN 'Y' MOVE "陽明山" TO WS-COUNTY
+              WHEN 'Z' MOVE "連江縣" TO WS-COUNTY
+              WHEN OTHER MOVE "未知" TO WS-COUNTY
+           END-EVALUATE.
+
+      *    用WS-SECOND-CHAR(原始第2碼)而非D1來判斷性別, 因為舊式
+      *    居留證的A/B/C/D會被5000-VALIDATE-ID-CARD轉成虛擬數字0-3,
+      *    若直接用D1判斷會與本國籍的1/2碼相混淆.
+           EVALUATE WS-SECOND-CHAR
+              WHEN '1' MOVE "男" TO WS-GENDER
+              WHEN '2' MOVE "女" TO WS-GENDER
+              WHEN '8' MOVE "男(居留證)" TO WS-GENDER
+              WHEN '9' MOVE "女(居留證)" TO WS-GENDER
+              WHEN 'A' MOVE "男(居留證)" TO WS-GENDER
+              WHEN 'C' MOVE "男(居留證)" TO WS-GENDER
+              WHEN 'B' MOVE "女(居留證)" TO WS-GENDER
+              WHEN 'D' MOVE "女(居留證)" TO WS-GENDER
+              WHEN OTHER MOVE "未知" TO WS-GENDER
+           END-EVALUATE.
+
+       6000-CHECK-AND-REGISTER.
+           OPEN I-O ID-REGISTRY-FILE.
+           IF WS-REG-STATUS = "35"
+              OPEN OUTPUT ID-REGISTRY-FILE
+              CLOSE ID-REGISTRY-FILE
+              OPEN I-O ID-REGISTRY-FILE
            END-IF.
 
-   
-           DISPLAY "-----------------------".
-           DISPLAY "計算出的檢查碼: " WS-CHECK-CODE.
-           DISPLAY "實際輸入檢查碼: " D9.
-           
-           IF WS-CHECK-CODE = D9
-              DISPLAY "結果: 驗證成功 "
-           ELSE
-              DISPLAY "結果: 驗證失敗 "
+           MOVE WS-ID-CARD TO REG-ID-CARD.
+           READ ID-REGISTRY-FILE
+               INVALID KEY MOVE 'N' TO WS-DUP-SW
+               NOT INVALID KEY MOVE 'Y' TO WS-DUP-SW
+           END-READ.
 
+           IF WS-DUP-SW = 'Y'
+              DISPLAY "已於 " REG-REG-DATE " 登記過，重複申報"
+           ELSE
+              ACCEPT WS-TODAY FROM DATE YYYYMMDD
+              MOVE WS-ID-CARD TO REG-ID-CARD
+              MOVE WS-TODAY TO REG-REG-DATE
+              WRITE ID-REGISTRY-REC
+              DISPLAY "已登記本次驗證紀錄"
            END-IF.
-           STOP RUN.
-           
\ No newline at end of file
+
+           CLOSE ID-REGISTRY-FILE.
+
+       9100-WRITE-BAD-RECORD.
+           ACCEPT BAD-DATE FROM DATE YYYYMMDD.
+           ACCEPT BAD-TIME FROM TIME.
+           MOVE "TEST3" TO BAD-PROGRAM.
+           MOVE "身分證驗證失敗" TO BAD-REASON.
+           MOVE SPACES TO BAD-INPUT-DATA.
+           MOVE WS-ID-CARD TO BAD-INPUT-DATA.
+           WRITE BAD-RECORD-REC.
