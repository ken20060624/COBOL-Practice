@@ -0,0 +1,6 @@
+       01  BAD-RECORD-REC.
+           05 BAD-DATE             PIC 9(8).
+           05 BAD-TIME             PIC 9(8).
+           05 BAD-PROGRAM          PIC X(8).
+           05 BAD-REASON           PIC X(30).
+           05 BAD-INPUT-DATA       PIC X(100).
