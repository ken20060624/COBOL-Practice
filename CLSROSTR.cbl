@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CLSROSTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MSTR-STU-ID
+               FILE STATUS IS WS-MSTR-STATUS.
+           SELECT ROSTER-OUT-FILE ASSIGN TO "ROSTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       COPY STUMSTFM.
+
+       FD  ROSTER-OUT-FILE.
+       01  ROSTER-OUT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STATUS      PIC X(2).
+       01  WS-ROSTER-STATUS    PIC X(2).
+       01  WS-EOF-SW           PIC X(1).
+       01  WS-HEADCOUNT        PIC 9(6) VALUE 0.
+       01  WS-LINE-COUNT       PIC 9(2) VALUE 0.
+       01  WS-PAGE-NUM         PIC 9(4) VALUE 0.
+       01  WS-RUN-DATE         PIC 9(8).
+
+       01  WS-LINES-PER-PAGE   PIC 9(2) VALUE 20.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT STUDENT-MASTER-FILE.
+           OPEN OUTPUT ROSTER-OUT-FILE.
+
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM 1000-READ-NEXT-STUDENT.
+
+           IF WS-EOF-SW = 'Y'
+              MOVE SPACES TO ROSTER-OUT-REC
+              STRING "*** 主檔無任何學生資料 ***"
+                  DELIMITED BY SIZE INTO ROSTER-OUT-REC
+              END-STRING
+              WRITE ROSTER-OUT-REC
+           ELSE
+              PERFORM 2000-PRINT-STUDENT-LINE
+                 UNTIL WS-EOF-SW = 'Y'
+           END-IF.
+
+           PERFORM 3000-PRINT-FOOTER.
+
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE ROSTER-OUT-FILE.
+           STOP RUN.
+
+       1000-READ-NEXT-STUDENT.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+       2000-PRINT-STUDENT-LINE.
+           IF WS-LINE-COUNT = 0
+              PERFORM 2500-PRINT-PAGE-HEADER
+           END-IF.
+
+           MOVE SPACES TO ROSTER-OUT-REC.
+           STRING MSTR-STU-ID " " MSTR-STU-NAME " " MSTR-STU-AGE
+               " 歲 生日=" MSTR-BIRTH-YYYY "-" MSTR-BIRTH-MM "-"
+               MSTR-BIRTH-DD
+               DELIMITED BY SIZE INTO ROSTER-OUT-REC
+           END-STRING.
+           WRITE ROSTER-OUT-REC.
+
+           ADD 1 TO WS-HEADCOUNT.
+           ADD 1 TO WS-LINE-COUNT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              MOVE 0 TO WS-LINE-COUNT
+           END-IF.
+
+           PERFORM 1000-READ-NEXT-STUDENT.
+
+       2500-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE SPACES TO ROSTER-OUT-REC.
+           STRING "班級名冊  執行日期=" WS-RUN-DATE
+               "  頁碼=" WS-PAGE-NUM
+               DELIMITED BY SIZE INTO ROSTER-OUT-REC
+           END-STRING.
+           WRITE ROSTER-OUT-REC.
+
+           MOVE SPACES TO ROSTER-OUT-REC.
+           STRING "學號     姓名                  年齡  生日"
+               DELIMITED BY SIZE INTO ROSTER-OUT-REC
+           END-STRING.
+           WRITE ROSTER-OUT-REC.
+
+       3000-PRINT-FOOTER.
+           MOVE SPACES TO ROSTER-OUT-REC.
+           STRING "總計學生人數=" WS-HEADCOUNT
+               DELIMITED BY SIZE INTO ROSTER-OUT-REC
+           END-STRING.
+           WRITE ROSTER-OUT-REC.
