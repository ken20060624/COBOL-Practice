@@ -0,0 +1,27 @@
+//MATHPRC  JOB (ACCTNO),'MATH BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* RUN MATHPRC IN BATCH MODE AGAINST A FILE OF NUMBER
+//* PAIRS AND PRODUCE THE WORKSHEET REPORT AND RUN LOG.
+//*
+//STEP010  EXEC PGM=MATHPRC
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MATHIN   DD   DSN=PROD.MATH.INPUT,DISP=SHR
+//MATHOUT  DD   DSN=PROD.MATH.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=160)
+//MATHLOG  DD   DSN=PROD.MATH.RUNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=180)
+//MATHBAD  DD   DSN=PROD.MATH.BADREC,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=154)
+//SYSIN    DD   *
+B
+/*
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
+//*
